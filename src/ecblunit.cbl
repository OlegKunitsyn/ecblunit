@@ -24,7 +24,25 @@
        identification division.
        program-id. ECBLUNIT.
        environment division.
+       input-output section.
+       file-control.
+           select results-file assign to RESULTS
+             organization line sequential
+             file status is results-status.
+           select suites-file assign to SUITES
+             organization line sequential
+             file status is suites-status.
+           select restart-file assign to RESTART
+             organization line sequential
+             file status is restart-status.
        data division.
+       file section.
+       fd  results-file.
+       01 results-record pic x(200).
+       fd  suites-file.
+       01 suites-record pic x(8).
+       fd  restart-file.
+       01 restart-record pic x(8).
        working-storage section.
       * constants
        01 INTRO.
@@ -39,6 +57,25 @@
         05 filler pic x(2) value x'15'.
         05 filler pic x(32) value "//RUN          EXEC PGM=ECBLUNIT".
         05 filler pic x(30) value ",PARM='<testA testB ...>'".
+        05 filler pic x(2) value x'15'.
+        05 filler pic x(50) value
+           "..or PARM='ALL' to run every suite listed on the".
+        05 filler pic x(50) value
+           "//SUITES DD; ALL always wins over any other names".
+        05 filler pic x(50) value
+           "given on the same PARM, which are then ignored.".
+        05 filler pic x(2) value x'15'.
+        05 filler pic x(50) value
+           "Add RESTART as a PARM token to skip suites already".
+        05 filler pic x(50) value
+           "marked complete on the RESTART DD; without it,".
+        05 filler pic x(50) value
+           "every run starts that dataset over.".
+        05 filler pic x(2) value x'15'.
+        05 filler pic x(50) value
+           "Suite fixture hooks (name+I/name+T) only resolve".
+        05 filler pic x(50) value
+           "for suite names of 7 characters or less.".
 
       * assertions
        01 assertions-counter pic 9(3) usage binary external.
@@ -54,6 +91,7 @@
          05 assertion-name pic x(3) value SPACES.
          05 assertion-expected pic x(32).
          05 assertion-actual pic x(32).
+         05 assertion-suite pic x(8) value SPACES.
 
       * handler
        01 ws-err-ptr usage procedure-pointer.
@@ -64,6 +102,21 @@
        01 arg-idx pic 9(3) usage binary value 1.
        01 arg-first pic 9(3) usage binary value 1.
 
+      * PARM control-keyword pre-scan (ALL / RESTART); done as a
+      * separate, non-destructive pass over arg-value so either
+      * keyword is recognised no matter where it falls in the list
+       01 all-requested-switch pic x value SPACE.
+        88 all-requested value "Y".
+       01 restart-requested-switch pic x value SPACE.
+        88 restart-requested value "Y".
+       01 other-parm-token-switch pic x value SPACE.
+        88 other-parm-token-found value "Y".
+       01 scan-value pic x(82) value SPACES.
+       01 scan-token pic x(20) value SPACES.
+       01 scan-len pic 9(3) usage binary.
+       01 scan-idx pic 9(3) usage binary.
+       01 scan-first pic 9(3) usage binary.
+
       * timestamps
        01 current-time.
         05 hours pic 9(2).
@@ -74,17 +127,49 @@
         05 minutes pic 9(2).
         05 seconds pic 9(2).
 
+      * restart/checkpoint file
+       01 restart-status pic xx value SPACES.
+       01 restart-open-status pic xx value SPACES.
+       01 restart-count pic 9(3) usage binary value 0.
+       01 restart-hit-switch pic x value SPACE.
+        88 restart-hit value "Y".
+       01 restart-skipped-total pic 9(3) usage binary value 0.
+       01 suite-not-found-switch pic x value SPACE.
+        88 suite-not-found value "Y".
+       01 restart-completed.
+        05 restart-entry occurs 999 times pic x(8).
+
+      * suites file
+       01 suites-status pic xx value SPACES.
+
+      * results file
+       01 results-status pic xx value SPACES.
+       01 results-open-status pic xx value SPACES.
+       01 rpt-tests pic 9(3).
+       01 rpt-assertions pic 9(3).
+       01 rpt-failures pic 9(3).
+       01 rpt-errors pic 9(3).
+       01 rpt-skipped pic 9(3).
+       01 rpt-nr pic 9(3).
+       01 rpt-exp-hex pic x(64).
+       01 rpt-act-hex pic x(64).
+
       * local
        01 idx pic 9(9) usage binary.
        01 diff-exp-str pic x(32) value SPACES.
        01 diff-act-str pic x(32) value SPACES.
        01 diff-pointer pic x(64) value SPACES.
        01 assertions-index pic 9(3) usage binary.
-       01 test-pointer usage procedure-pointer.
        01 testsuite-name pic x(8) value SPACES.
+      * an 8-char suite name has no room left for the I/T suffix in
+      * an 8-char z/OS program name, so hooks only resolve for suite
+      * names of 7 characters or less
+       01 hook-name pic x(9) value SPACES.
        01 tests-total pic 9(3) usage binary.
-       01 skipped-total pic 9(3) usage binary.
+       01 suites-considered pic 9(3) usage binary value 0.
+       01 skipped-total pic 9(3) usage binary external.
        01 errors-total pic 9(3) usage binary external.
+       01 current-testsuite-name pic x(8) value SPACES external.
        linkage section.
        01 arg.
         05 arg-len pic 9(3) usage binary.
@@ -92,39 +177,217 @@
        procedure division using arg.
        ecblu-init section.
            perform ecblu-start.
+           perform ecblu-scan-parm.
 
-           add 1 to arg-len.
-           move SPACE to arg-value(arg-len:1).
-           perform varying arg-idx from 1 by 1 until arg-idx > arg-len
-             if arg-value(arg-idx:1) = SPACE
-               move arg-value(arg-first:arg-idx - arg-first) 
-                    to testsuite-name
-               compute arg-first = 1 + arg-idx
-               perform ecblu-exec
+           *> PARM='ALL' (alone, or combined with other suite names,
+           *> which are then ignored) runs every suite named on the
+           *> //SUITES DD instead, so a new TESTxxx program is picked
+           *> up without a JCL change
+           if all-requested
+             if other-parm-token-found
+               display
+                 "PARM=ALL specified; ignoring other suite names"
              end-if
-           end-perform.
+             move 0 to arg-len
+           end-if.
+
+           perform ecblu-restart-load.
+
+           if arg-len > 0
+             add 1 to arg-len
+             move SPACE to arg-value(arg-len:1)
+             perform varying arg-idx from 1 by 1 until arg-idx > arg-len
+               if arg-value(arg-idx:1) = SPACE
+                 if arg-idx > arg-first
+                   move arg-value(arg-first:arg-idx - arg-first)
+                        to testsuite-name
+                   *> RESTART is a control keyword, not a suite name;
+                   *> whether it actually gates the skip logic was
+                   *> already decided by ecblu-scan-parm above
+                   if testsuite-name not = "RESTART"
+                     perform ecblu-exec
+                   end-if
+                 end-if
+                 compute arg-first = 1 + arg-idx
+               end-if
+             end-perform
+           end-if.
+
+           *> pick up any additional suite names listed on the
+           *> //SUITES DD, so a run isn't limited to what fits in PARM
+           perform ecblu-read-suites.
+
+           if suites-considered = 0
+             display HELP
+             if results-open-status = "00"
+               close results-file
+             end-if
+             if restart-open-status = "00"
+               close restart-file
+             end-if
+             stop run
+           end-if.
 
            perform ecblu-finish.
            stop run.
 
        ecblu-start section.
            display INTRO.
-           if arg-len = 0
-              display HELP
-              stop run
-           end-if.
 
-           *>set ws-err-ptr to entry "ECBLUERR".
+           set ws-err-ptr to entry "ECBLUERR".
            set ws-err-msg-ptr to address of testsuite-name.
            set summary-pointer to address of summary.
            accept elapsed-time from TIME.
+           *> a //RESULTS DD is optional; a missing/failed dataset
+           *> just skips the CI file instead of taking down the job
+           open output results-file.
+           move results-status to results-open-status.
+
+       ecblu-scan-parm section.
+           *> non-destructive pass over arg-value purely to recognise
+           *> the ALL/RESTART control keywords, regardless of where in
+           *> the PARM list they appear, before any suite is called
+           move SPACE to all-requested-switch.
+           move SPACE to restart-requested-switch.
+           move SPACE to other-parm-token-switch.
+           if arg-len > 0
+             move SPACES to scan-value
+             move arg-value(1:arg-len) to scan-value(1:arg-len)
+             compute scan-len = arg-len + 1
+             move SPACE to scan-value(scan-len:1)
+             move 1 to scan-first
+             perform varying scan-idx from 1 by 1
+               until scan-idx > scan-len
+               if scan-value(scan-idx:1) = SPACE
+                 if scan-idx > scan-first
+                   move SPACES to scan-token
+                   move scan-value(scan-first:scan-idx - scan-first)
+                        to scan-token
+                   if scan-token = "ALL"
+                     move "Y" to all-requested-switch
+                   else
+                     if scan-token = "RESTART"
+                       move "Y" to restart-requested-switch
+                     else
+                       move "Y" to other-parm-token-switch
+                     end-if
+                   end-if
+                 end-if
+                 compute scan-first = 1 + scan-idx
+               end-if
+             end-perform
+           end-if.
+
+       ecblu-restart-load section.
+           move 0 to restart-count.
+           if restart-requested
+             *> an explicit RESTART parm re-reads the checkpoint left
+             *> by a prior run of this job step so already-completed
+             *> suites are not replayed after a mid-batch abend
+             open input restart-file
+             if restart-status = "00"
+               perform until restart-status not = "00"
+                 read restart-file into restart-record
+                 if restart-status = "00"
+                   add 1 to restart-count
+                   move restart-record to restart-entry(restart-count)
+                 end-if
+               end-perform
+               close restart-file
+             end-if
+             open extend restart-file
+             move restart-status to restart-open-status
+             if restart-open-status not = "00"
+               open output restart-file
+               move restart-status to restart-open-status
+             end-if
+           else
+             *> an ordinary run always starts the checkpoint dataset
+             *> over, so it never silently inherits a stale skip-list
+             open output restart-file
+             move restart-status to restart-open-status
+           end-if.
+
+       ecblu-checkpoint section.
+           *> record that this suite ran to completion so a rerun of
+           *> the job step can skip it
+           if restart-open-status = "00"
+             move testsuite-name to restart-record
+             write restart-record
+           end-if.
+
+       ecblu-restart-hit section.
+           move SPACE to restart-hit-switch.
+           perform varying idx from 1 by 1 until idx > restart-count
+             if restart-entry(idx) = testsuite-name
+               move "Y" to restart-hit-switch
+               exit perform
+             end-if
+           end-perform.
+
+       ecblu-read-suites section.
+           open input suites-file.
+           if suites-status = "00"
+             perform until suites-status not = "00"
+               read suites-file into testsuite-name
+               if suites-status = "00" and testsuite-name not = SPACES
+                 perform ecblu-exec
+               end-if
+             end-perform
+             close suites-file
+           end-if.
 
        ecblu-exec section.
+           add 1 to suites-considered.
+
+           perform ecblu-restart-hit.
+           if restart-hit
+             display "Skipping " testsuite-name
+               " - already completed per restart dataset"
+             add 1 to restart-skipped-total
+             go to ecblu-exec-exit
+           end-if.
+
            add 1 to tests-total.
-           set test-pointer to entry testsuite-name.
-           *>call "CEEHDLR" using ws-err-ptr, ws-err-msg-ptr, ws-err-fc.
-           call test-pointer.
-           *>call "CEEHDLU" USING ws-err-ptr, ws-err-msg-ptr, ws-err-fc.
+           move testsuite-name to current-testsuite-name.
+           move SPACE to suite-not-found-switch.
+
+           call "CEEHDLR" using ws-err-ptr, ws-err-msg-ptr, ws-err-fc.
+
+           *> optional suite-level fixture setup, e.g. TESTEQI, called
+           *> only when the suite provides that entry point
+           move SPACES to hook-name.
+           string function trim(testsuite-name) delimited by size
+             "I" delimited by size
+             into hook-name
+           end-string.
+           call hook-name on exception continue end-call.
+
+           call testsuite-name on exception
+             display "Suite " testsuite-name
+               " not found - skipping"
+             add 1 to errors-total
+             move "Y" to suite-not-found-switch
+           end-call.
+
+           *> optional suite-level fixture teardown, e.g. TESTEQT
+           move SPACES to hook-name.
+           string function trim(testsuite-name) delimited by size
+             "T" delimited by size
+             into hook-name
+           end-string.
+           call hook-name on exception continue end-call.
+
+           call "CEEHDLU" using ws-err-ptr, ws-err-msg-ptr, ws-err-fc.
+
+           *> a suite that couldn't be resolved never actually ran, so
+           *> it must not be recorded as completed on the restart file
+           if not suite-not-found
+             perform ecblu-checkpoint
+           end-if.
+
+       ecblu-exec-exit.
+           exit.
 
        ecblu-finish section.
            accept current-time from TIME.
@@ -159,11 +422,12 @@
                  end-if
                end-perform
                *> show expected
-               display 
+               display
+                 function trim(assertion-suite(assertions-index)) SPACE
                  "#" assertion-nr(assertions-index) SPACE
                  assertion-name(assertions-index) SPACE
-                 function hex-of(assertion-expected(assertions-index)) 
-                 SPACE diff-exp-str 
+                 function hex-of(assertion-expected(assertions-index))
+                 SPACE diff-exp-str
                *> show actual
                display 
                  "         " 
@@ -180,30 +444,93 @@
            end-perform.
        
            *> report
+           *> distinct condition codes so Control-M can tell an
+           *> ordinary assertion failure (4) from an exception (8);
+           *> both together add up to 12
+           move 0 to RETURN-CODE.
            if errors-total > 0
              display "EXCEPTIONS!"
-             move 1 to RETURN-CODE 
+             add 8 to RETURN-CODE
            end-if.
            if failures-total of summary > 0
              display "FAILURES!"
-             move 1 to RETURN-CODE 
+             add 4 to RETURN-CODE
            end-if.
            if errors-total = 0 and failures-total of summary = 0
              if tests-total > 0 and assertions-total of summary > 0
                display "OK"
-             else 
-               if tests-total = 0
-                 display "No tests found"
-               else 
-                 display "No assertions found"
+             else
+               if tests-total = 0 and restart-skipped-total > 0
+                 display
+                   "OK - all suites already completed per restart "
+                   "dataset"
+               else
+                 if tests-total = 0
+                   display "No tests found"
+                 else
+                   display "No assertions found"
+                 end-if
                end-if
              end-if
-             move 0 to RETURN-CODE 
            end-if.
            display "Tests: " tests-total ", Skipped: " skipped-total.
            display "Assertions: " assertions-total of summary
              ", Failures: " failures-total of summary
              ", Exceptions: " errors-total.
+
+           if restart-open-status = "00"
+             close restart-file
+           end-if.
+
+           *> machine-readable results for CI ingestion; a missing or
+           *> failed //RESULTS DD just skips this (results-open-status)
+           if results-open-status = "00"
+             move tests-total to rpt-tests
+             move assertions-total of summary to rpt-assertions
+             move failures-total of summary to rpt-failures
+             move errors-total to rpt-errors
+             move skipped-total to rpt-skipped
+             move SPACES to results-record
+             string "SUMMARY|" delimited by size
+               rpt-tests delimited by size "|" delimited by size
+               rpt-assertions delimited by size "|" delimited by size
+               rpt-failures delimited by size "|" delimited by size
+               rpt-errors delimited by size "|" delimited by size
+               rpt-skipped delimited by size
+               into results-record
+             end-string
+             write results-record
+
+             perform varying assertions-index from 1 by 1
+               until assertions-index > assertions-total of summary
+               if assertion-failed(assertions-index)
+                 move assertion-nr(assertions-index) to rpt-nr
+                 *> hex-encode expected/actual the same way the DISPLAY
+                 *> report above does: raw bytes here can be non-text
+                 *> (binary/packed-decimal/comp fields), which a
+                 *> line-sequential WRITE rejects with a bad-char status
+                 move function hex-of(
+                   assertion-expected(assertions-index)) to rpt-exp-hex
+                 move function hex-of(
+                   assertion-actual(assertions-index)) to rpt-act-hex
+                 move SPACES to results-record
+                 string "FAILURE|" delimited by size
+                   assertion-suite(assertions-index) delimited by size
+                   "|" delimited by size
+                   rpt-nr delimited by size "|" delimited by size
+                   assertion-name(assertions-index) delimited by size
+                   "|" delimited by size
+                   rpt-exp-hex delimited by size
+                   "|" delimited by size
+                   rpt-act-hex delimited by size
+                   into results-record
+                 end-string
+                 write results-record
+               end-if
+             end-perform
+
+             close results-file
+           end-if.
        end program ECBLUNIT.
 
       * Error handler
@@ -229,6 +556,19 @@
            move "*OMIT" to new-token.
        end program ECBLUERR.
 
+      * Mark the running suite as skipped
+      *  called by a suite when its preconditions (e.g. an unavailable
+      *  VSAM test file) are not met, so it isn't silently counted as
+      *  passed
+       identification division.
+       program-id. ECBLUSKIP.
+       data division.
+       working-storage section.
+       01 skipped-total pic 9(3) usage binary external.
+       procedure division.
+           add 1 to skipped-total.
+       end program ECBLUSKIP.
+
       * Assert EQ
        identification division.
        program-id. ECBLUEQ.
@@ -237,6 +577,7 @@
        01 assertions-counter pic 9(3) usage binary external.
        01 summary-pointer usage pointer external.
        01 assertions-nr pic 9(2).
+       01 current-testsuite-name pic x(8) external.
        01 idx pic 9(2) usage binary.
        linkage section.
        01 expected pic x(32).
@@ -252,6 +593,7 @@
          05 assertion-name pic x(3) value SPACES.
          05 assertion-expected pic x(32).
          05 assertion-actual pic x(32).
+         05 assertion-suite pic x(8) value SPACES.
        procedure division using expected, actual.
            set address of summary to summary-pointer.
            add 1 to assertions-total.
@@ -259,6 +601,8 @@
            add 1 to assertions-counter.
            move assertions-nr to assertion-nr(assertions-counter).
            move "EQ" to assertion-name(assertions-counter).
+           move current-testsuite-name
+             to assertion-suite(assertions-counter).
            move expected to assertion-expected(assertions-counter).
            move actual to assertion-actual(assertions-counter).
 
@@ -285,6 +629,7 @@
        01 assertions-counter pic 9(3) usage binary external.
        01 summary-pointer usage pointer external.
        01 assertions-nr pic 9(2).
+       01 current-testsuite-name pic x(8) external.
        01 idx pic 9(2) usage binary.
        linkage section.
        01 expected pic x(32).
@@ -300,6 +645,7 @@
          05 assertion-name pic x(3) value SPACES.
          05 assertion-expected pic x(32).
          05 assertion-actual pic x(32).
+         05 assertion-suite pic x(8) value SPACES.
        procedure division using expected, actual.
            set address of summary to summary-pointer.
            add 1 to assertions-total.
@@ -307,6 +653,8 @@
            add 1 to assertions-counter.
            move assertions-nr to assertion-nr(assertions-counter).
            move "NEQ" to assertion-name(assertions-counter).
+           move current-testsuite-name
+             to assertion-suite(assertions-counter).
            move expected to assertion-expected(assertions-counter).
            move actual to assertion-actual(assertions-counter).
 
@@ -333,6 +681,7 @@
        01 assertions-counter pic 9(3) usage binary external.
        01 summary-pointer usage pointer external.
        01 assertions-nr pic 9(2).
+       01 current-testsuite-name pic x(8) external.
        01 expected-ptr usage pointer.
        01 expected-idx redefines expected-ptr pic 9(9) usage binary.
        01 actual-ptr usage pointer.
@@ -353,6 +702,7 @@
          05 assertion-name pic x(3) value SPACES.
          05 assertion-expected pic x(32).
          05 assertion-actual pic x(32).
+         05 assertion-suite pic x(8) value SPACES.
        01 actual-char pic x(32) value SPACES.
        01 expected-char pic x(32) value SPACES.
        procedure division using expected, actual, len.
@@ -362,6 +712,8 @@
            add 1 to assertions-counter.
            move assertions-nr to assertion-nr(assertions-counter).
            move "REQ" to assertion-name(assertions-counter).
+           move current-testsuite-name
+             to assertion-suite(assertions-counter).
 
            set actual-ptr to actual.
            set expected-ptr to expected.
@@ -394,3 +746,158 @@
              add 1 to failures-total
            end-if.
        end program ECBLUREQ.
+
+      * Assert GT (actual greater than expected)
+       identification division.
+       program-id. ECBLUGT.
+       data division.
+       working-storage section.
+       01 assertions-counter pic 9(3) usage binary external.
+       01 summary-pointer usage pointer external.
+       01 assertions-nr pic 9(2).
+       01 current-testsuite-name pic x(8) external.
+       01 disp-value pic -(9)9.9(9).
+       linkage section.
+       01 expected usage comp-2.
+       01 actual usage comp-2.
+       01 summary.
+        03 assertions-total pic 9(3) usage binary.
+        03 failures-total pic 9(3) usage binary.
+        03 assertions occurs 0 to 999 depending on assertions-counter.
+         05 assertion-status pic x value SPACE.
+          88 assertion-failed value "F".
+         05 assertion-idx pic 9(9) usage binary.
+         05 assertion-nr pic 9(3).
+         05 assertion-name pic x(3) value SPACES.
+         05 assertion-expected pic x(32).
+         05 assertion-actual pic x(32).
+         05 assertion-suite pic x(8) value SPACES.
+       procedure division using expected, actual.
+           set address of summary to summary-pointer.
+           add 1 to assertions-total.
+           add 1 to assertions-nr.
+           add 1 to assertions-counter.
+           move assertions-nr to assertion-nr(assertions-counter).
+           move "GT" to assertion-name(assertions-counter).
+           move current-testsuite-name
+             to assertion-suite(assertions-counter).
+           move SPACES to assertion-expected(assertions-counter).
+           move SPACES to assertion-actual(assertions-counter).
+           move expected to disp-value.
+           move disp-value to assertion-expected(assertions-counter).
+           move actual to disp-value.
+           move disp-value to assertion-actual(assertions-counter).
+
+           move 0 to assertion-idx(assertions-counter).
+           if actual not > expected
+             move 1 to assertion-idx(assertions-counter)
+             move "F" to assertion-status(assertions-counter)
+             add 1 to failures-total
+           end-if.
+       end program ECBLUGT.
+
+      * Assert LE (actual less than or equal to expected)
+       identification division.
+       program-id. ECBLULE.
+       data division.
+       working-storage section.
+       01 assertions-counter pic 9(3) usage binary external.
+       01 summary-pointer usage pointer external.
+       01 assertions-nr pic 9(2).
+       01 current-testsuite-name pic x(8) external.
+       01 disp-value pic -(9)9.9(9).
+       linkage section.
+       01 expected usage comp-2.
+       01 actual usage comp-2.
+       01 summary.
+        03 assertions-total pic 9(3) usage binary.
+        03 failures-total pic 9(3) usage binary.
+        03 assertions occurs 0 to 999 depending on assertions-counter.
+         05 assertion-status pic x value SPACE.
+          88 assertion-failed value "F".
+         05 assertion-idx pic 9(9) usage binary.
+         05 assertion-nr pic 9(3).
+         05 assertion-name pic x(3) value SPACES.
+         05 assertion-expected pic x(32).
+         05 assertion-actual pic x(32).
+         05 assertion-suite pic x(8) value SPACES.
+       procedure division using expected, actual.
+           set address of summary to summary-pointer.
+           add 1 to assertions-total.
+           add 1 to assertions-nr.
+           add 1 to assertions-counter.
+           move assertions-nr to assertion-nr(assertions-counter).
+           move "LE" to assertion-name(assertions-counter).
+           move current-testsuite-name
+             to assertion-suite(assertions-counter).
+           move SPACES to assertion-expected(assertions-counter).
+           move SPACES to assertion-actual(assertions-counter).
+           move expected to disp-value.
+           move disp-value to assertion-expected(assertions-counter).
+           move actual to disp-value.
+           move disp-value to assertion-actual(assertions-counter).
+
+           move 0 to assertion-idx(assertions-counter).
+           if actual > expected
+             move 1 to assertion-idx(assertions-counter)
+             move "F" to assertion-status(assertions-counter)
+             add 1 to failures-total
+           end-if.
+       end program ECBLULE.
+
+      * Assert BETWEEN (actual within a low/high tolerance range)
+       identification division.
+       program-id. ECBLUBETWEEN.
+       data division.
+       working-storage section.
+       01 assertions-counter pic 9(3) usage binary external.
+       01 summary-pointer usage pointer external.
+       01 assertions-nr pic 9(2).
+       01 current-testsuite-name pic x(8) external.
+       01 disp-value pic -(9)9.9(9).
+       01 disp-low pic -(9)9.9(9).
+       01 disp-high pic -(9)9.9(9).
+       linkage section.
+       01 actual usage comp-2.
+       01 low-bound usage comp-2.
+       01 high-bound usage comp-2.
+       01 summary.
+        03 assertions-total pic 9(3) usage binary.
+        03 failures-total pic 9(3) usage binary.
+        03 assertions occurs 0 to 999 depending on assertions-counter.
+         05 assertion-status pic x value SPACE.
+          88 assertion-failed value "F".
+         05 assertion-idx pic 9(9) usage binary.
+         05 assertion-nr pic 9(3).
+         05 assertion-name pic x(3) value SPACES.
+         05 assertion-expected pic x(32).
+         05 assertion-actual pic x(32).
+         05 assertion-suite pic x(8) value SPACES.
+       procedure division using actual, low-bound, high-bound.
+           set address of summary to summary-pointer.
+           add 1 to assertions-total.
+           add 1 to assertions-nr.
+           add 1 to assertions-counter.
+           move assertions-nr to assertion-nr(assertions-counter).
+           move "BET" to assertion-name(assertions-counter).
+           move current-testsuite-name
+             to assertion-suite(assertions-counter).
+           move SPACES to assertion-expected(assertions-counter).
+           move SPACES to assertion-actual(assertions-counter).
+           move low-bound to disp-low.
+           move high-bound to disp-high.
+           string function trim(disp-low) delimited by size
+             ".." delimited by size
+             function trim(disp-high) delimited by size
+             into assertion-expected(assertions-counter)
+           end-string.
+           move actual to disp-value.
+           move disp-value to assertion-actual(assertions-counter).
+
+           move 0 to assertion-idx(assertions-counter).
+           if actual < low-bound or actual > high-bound
+             move 1 to assertion-idx(assertions-counter)
+             move "F" to assertion-status(assertions-counter)
+             add 1 to failures-total
+           end-if.
+       end program ECBLUBETWEEN.
