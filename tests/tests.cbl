@@ -412,3 +412,60 @@
              by content address of edit-num3 of anum-data,
              by content length of edit-num3 of anum-data-a.
        end program testdiff.
+
+      * Test the SKIP counter
+       identification division.
+       program-id. TESTSKIP.
+       procedure division.
+           call "ECBLUSKIP".
+       end program TESTSKIP.
+
+      * Test suite-level setup/teardown hooks
+       identification division.
+       program-id. TESTHKI.
+       data division.
+       working-storage section.
+       01 hook-fixture-flag pic x(32) external value SPACES.
+       procedure division.
+           move "I" to hook-fixture-flag.
+       end program TESTHKI.
+
+       identification division.
+       program-id. TESTHK.
+       data division.
+       working-storage section.
+       01 hook-fixture-flag pic x(32) external value SPACES.
+       01 expect-init pic x(32) value "I".
+       01 expect-main pic x(32) value "M".
+       procedure division.
+           *> proves ecblu-exec called the "I" hook before this suite
+           call "ecblueq" using expect-init, hook-fixture-flag.
+           move "M" to hook-fixture-flag.
+       end program TESTHK.
+
+       identification division.
+       program-id. TESTHKT.
+       data division.
+       working-storage section.
+       01 hook-fixture-flag pic x(32) external value SPACES.
+       01 expect-main pic x(32) value "M".
+       procedure division.
+           *> proves ecblu-exec calls the "T" hook after this suite
+           call "ecblueq" using expect-main, hook-fixture-flag.
+       end program TESTHKT.
+
+      * Test tolerance-based numeric assertions
+       identification division.
+       program-id. TESTTOL.
+       data division.
+       working-storage section.
+       01 val-expected usage comp-2 value 100.00.
+       01 val-actual-higher usage comp-2 value 100.05.
+       01 val-actual-lower usage comp-2 value 99.95.
+       01 val-low usage comp-2 value 99.00.
+       01 val-high usage comp-2 value 101.00.
+       procedure division.
+           call "ECBLUGT" using val-expected, val-actual-higher.
+           call "ECBLULE" using val-expected, val-actual-lower.
+           call "ECBLUBETWEEN" using val-expected, val-low, val-high.
+       end program TESTTOL.
